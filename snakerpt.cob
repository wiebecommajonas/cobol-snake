@@ -0,0 +1,83 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. snakerpt.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL HiScoreFile ASSIGN TO "HISCORE.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS HS-Rank
+                FILE STATUS IS WS-HiScoreStatus.
+            SELECT ReportFile ASSIGN TO "SNAKERPT.OUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ReportStatus.
+        DATA DIVISION.
+        FILE SECTION.
+        FD HiScoreFile.
+            COPY "HiScoreRecord.cpy".
+        FD ReportFile.
+        01 ReportLine PIC X(80).
+        WORKING-STORAGE SECTION.
+        01 WS-HiScoreStatus PIC XX.
+        01 WS-ReportStatus PIC XX.
+        01 WS-ReportDate PIC 9(8).
+        01 WS-Line PIC X(80).
+        01 WS-RankDisp PIC Z9.
+        01 WS-EntryCount PIC 99 VALUE ZERO.
+        PROCEDURE DIVISION.
+
+        Main.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ReportDate.
+            OPEN OUTPUT ReportFile.
+            OPEN INPUT HiScoreFile.
+            PERFORM WriteHeader.
+            IF WS-HiScoreStatus = "00" THEN
+                PERFORM UNTIL WS-HiScoreStatus NOT = "00"
+                    READ HiScoreFile NEXT RECORD
+                        AT END
+                            MOVE "10" TO WS-HiScoreStatus
+                        NOT AT END
+                            ADD 1 TO WS-EntryCount
+                            PERFORM WriteDetailLine
+                    END-READ
+                END-PERFORM
+                CLOSE HiScoreFile
+            END-IF.
+            IF WS-EntryCount = 0 THEN
+                PERFORM WriteEmptyLine
+            END-IF.
+            CLOSE ReportFile.
+            STOP RUN.
+
+        WriteHeader.
+            MOVE SPACES TO WS-Line.
+            STRING "SNAKE HIGH SCORE LEADERBOARD - RUN DATE "
+             WS-ReportDate
+             DELIMITED BY SIZE INTO WS-Line.
+            PERFORM EmitLine.
+            MOVE SPACES TO WS-Line.
+            STRING "RANK  INITIALS  LENGTH  DURATION(MS)  DATE"
+             DELIMITED BY SIZE INTO WS-Line.
+            PERFORM EmitLine.
+            MOVE SPACES TO WS-Line.
+            STRING "----  --------  ------  ------------  --------"
+             DELIMITED BY SIZE INTO WS-Line.
+            PERFORM EmitLine.
+
+        WriteDetailLine.
+            MOVE HS-Rank TO WS-RankDisp.
+            MOVE SPACES TO WS-Line.
+            STRING WS-RankDisp "    " HS-Initials "       " HS-Length
+             "     " HS-Duration "  " HS-Date
+             DELIMITED BY SIZE INTO WS-Line.
+            PERFORM EmitLine.
+
+        WriteEmptyLine.
+            MOVE SPACES TO WS-Line.
+            STRING "(no high scores recorded yet)" DELIMITED BY SIZE
+             INTO WS-Line.
+            PERFORM EmitLine.
+
+        EmitLine.
+            WRITE ReportLine FROM WS-Line.
+            DISPLAY WS-Line.
