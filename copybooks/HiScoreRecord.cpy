@@ -0,0 +1,6 @@
+       01 HiScoreRecord.
+           02 HS-Rank      PIC 99.
+           02 HS-Initials  PIC X(3).
+           02 HS-Length    PIC 9(3).
+           02 HS-Duration  PIC 9(10).
+           02 HS-Date      PIC 9(8).
