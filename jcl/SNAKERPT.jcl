@@ -0,0 +1,13 @@
+//SNAKERPT JOB (ACCTNO),'SNAKE LEADERBOARD',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*--------------------------------------------------------------
+//* Formats HISCORE.DAT into a top-10 leaderboard report, same way
+//* the old arcade cabinet used to show off the week's best runs.
+//* Run this any time after SNAKESB (or an interactive session) has
+//* had a chance to update HISCORE.DAT. Output goes to SNAKERPT.OUT
+//* in the working directory and is echoed to SYSOUT for SYSPRINT.
+//*--------------------------------------------------------------
+//RPT      EXEC PGM=snakerpt,REGION=0M
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
