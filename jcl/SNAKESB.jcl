@@ -0,0 +1,26 @@
+//SNAKESB  JOB (ACCTNO),'SNAKE SOAK TEST',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*--------------------------------------------------------------
+//* Unattended overnight soak test for the snake.cob game.
+//*
+//* SOAK runs the program with PARM='BATCH www hhh sss' so that
+//* GameLoop skips every interactive ACCEPT (no speed menu, no
+//* keyboard steering, no initials prompt) and instead drives
+//* SnakeDirection with the pseudo-random AutoPilotDirection
+//* paragraph. Every draw cycle it checkpoints GameCycle and
+//* SnakeSize to CHECKPNT.DAT in the working directory, which is
+//* exactly what lets this catch the GameClockDiff rollover past
+//* cycle 99 in CheckDrawCycle over a long unattended run.
+//*
+//* If this job is cancelled or abends mid-run, just resubmit it
+//* as-is: GameLoop's LoadCheckpoint paragraph finds the CHECKPNT.DAT
+//* left behind by the interrupted run and picks the soak test back
+//* up from that GameCycle/SnakeSize instead of starting over at
+//* SnakeSize 1. A run that reaches its own Game Over clears
+//* CHECKPNT.DAT, so resubmitting after a clean finish just starts
+//* a fresh soak.
+//*--------------------------------------------------------------
+//SOAK     EXEC PGM=snake,PARM='BATCH 050 020 300',REGION=0M
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
