@@ -1,7 +1,42 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. snake.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT HiScoreFile ASSIGN TO "HISCORE.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS HS-Rank
+                FILE STATUS IS WS-HiScoreStatus.
+            SELECT OPTIONAL ConfigFile ASSIGN TO "SNAKECFG.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ConfigStatus.
+            SELECT OPTIONAL ReplayLogFile ASSIGN TO "SNAKE.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ReplayLogStatus.
+            SELECT OPTIONAL CheckpointFile ASSIGN TO "CHECKPNT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CheckpointStatus.
+            SELECT OPTIONAL ObstacleFile ASSIGN TO "OBSTACLE.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ObstacleStatus.
+            SELECT OPTIONAL OutboxFile ASSIGN TO "OUTBOX.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OutboxStatus.
         DATA DIVISION.
         FILE SECTION.
+        FD HiScoreFile.
+            COPY "HiScoreRecord.cpy".
+        FD ConfigFile.
+        01 ConfigRecord PIC X(80).
+        FD ReplayLogFile.
+        01 ReplayLogRecord PIC X(80).
+        FD CheckpointFile.
+        01 CheckpointRecord PIC X(80).
+        FD ObstacleFile.
+        01 ObstacleRecord PIC X(80).
+        FD OutboxFile.
+        01 OutboxRecord PIC X(80).
         WORKING-STORAGE SECTION.
         01 GameClock PIC 9(10).
         01 GameStart PIC 9(10).
@@ -19,15 +54,103 @@
                 88 SnakeDirLeft  VALUE 'L'.
             02 SnakeCoords OCCURS 1 TO 400 TIMES DEPENDING ON
              SnakeSize INDEXED BY SnakeCoordsI.
-                03 SnakeCoordsX PIC 999.
-                03 SnakeCoordsY PIC 999.
-        01 SnakeOnFieldFlag PIC 9.
-            88 SnakeOnField VALUE 1.
-            88 SnakeNotOnField VALUE 0.
+                03 SnakeCoordsX PIC S999.
+                03 SnakeCoordsY PIC S999.
+        01 NextHeadX PIC S999.
+        01 NextHeadY PIC S999.
+        01 WS-OldTailX PIC S999.
+        01 WS-OldTailY PIC S999.
+        01 WS-PrevSnakeSize PIC 999.
+        01 WS-TwoPlayerFlag PIC 9 VALUE 0.
+            88 TwoPlayerMode VALUE 1.
+            88 OnePlayerMode VALUE 0.
+        01 Snake2.
+            02 Snake2Size PIC 999 VALUE 1.
+            02 Snake2Direction PIC A VALUE 'L'.
+                88 Snake2DirUp    VALUE 'U'.
+                88 Snake2DirRight VALUE 'R'.
+                88 Snake2DirDown  VALUE 'D'.
+                88 Snake2DirLeft  VALUE 'L'.
+            02 Snake2Coords OCCURS 1 TO 400 TIMES DEPENDING ON
+             Snake2Size INDEXED BY Snake2CoordsI.
+                03 Snake2CoordsX PIC S999.
+                03 Snake2CoordsY PIC S999.
+        01 NextHead2X PIC S999.
+        01 NextHead2Y PIC S999.
+        01 WS-OldTail2X PIC S999.
+        01 WS-OldTail2Y PIC S999.
+        01 WS-PrevSnake2Size PIC 999.
+        01 Score2 PIC 9(5) VALUE ZERO.
+        01 WS-OccupiedCells PIC 9(6).
         01 Food.
             02 FoodCoords.
                 03 FoodCoordsX PIC 999.
                 03 FoodCoordsY PIC 999.
+        01 FoodOnSnakeFlag PIC 9.
+            88 FoodOnSnake VALUE 1.
+            88 FoodNotOnSnake VALUE 0.
+        01 Score PIC 9(5) VALUE ZERO.
+        01 WS-RandomSeed PIC 9(5).
+        01 WS-RandomDummy PIC 9V9(5).
+        01 WS-GameStartAbs PIC 9(10).
+        01 WS-HiScoreStatus PIC XX.
+        01 WS-NewDuration PIC 9(10).
+        01 WS-NewDate PIC 9(8).
+        01 WS-Initials PIC X(3) VALUE SPACES.
+        01 HiScoreTable.
+            02 HiScoreEntry OCCURS 11 TIMES INDEXED BY HSI.
+                03 HSE-Initials PIC X(3).
+                03 HSE-Length   PIC 9(3).
+                03 HSE-Duration PIC 9(10).
+                03 HSE-Date     PIC 9(8).
+        01 WS-SwapEntry.
+            02 WSE-Initials PIC X(3).
+            02 WSE-Length   PIC 9(3).
+            02 WSE-Duration PIC 9(10).
+            02 WSE-Date     PIC 9(8).
+        01 HiScoreCount PIC 99 VALUE ZERO.
+        01 HSI2 PIC 99.
+        01 HSI3 PIC 99.
+        01 WS-QualifiesFlag PIC 9.
+            88 Qualifies VALUE 1.
+            88 DoesNotQualify VALUE 0.
+        01 SpeedDivisor PIC 999 VALUE 500.
+        01 WS-ConfigStatus PIC XX.
+        01 WS-Parm PIC X(80).
+        01 WS-ConfigLine PIC X(80).
+        01 WS-DimField PIC X(3).
+        01 WS-DimNum PIC 999.
+        01 WS-SpeedChoice PIC X.
+        01 WS-ReplayLogStatus PIC XX.
+        01 WS-LogLine PIC X(80).
+        01 WS-BatchModeFlag PIC 9 VALUE 0.
+            88 BatchMode VALUE 1.
+            88 InteractiveMode VALUE 0.
+        01 WS-PausedFlag PIC 9 VALUE 0.
+            88 Paused    VALUE 1.
+            88 NotPaused VALUE 0.
+        01 WS-CheckpointStatus PIC XX.
+        01 WS-CkptLine PIC X(80).
+        01 WS-CkptResumedFlag PIC 9 VALUE 0.
+            88 CkptResumed VALUE 1.
+            88 CkptNotResumed VALUE 0.
+        01 WS-CkptCycle PIC 99 VALUE ZEROS.
+        01 WS-CkptSize PIC 999 VALUE ZEROS.
+        01 WS-CkptScore PIC 9(5) VALUE ZEROS.
+        01 WS-AutoRoll PIC 9(5).
+        01 WS-AutoPick PIC 9.
+        01 Obstacles.
+            02 ObstacleCount PIC 999 VALUE ZERO.
+            02 ObstacleCoords OCCURS 0 TO 200 TIMES DEPENDING ON
+             ObstacleCount INDEXED BY ObstacleI.
+                03 ObstacleCoordsX PIC 999.
+                03 ObstacleCoordsY PIC 999.
+        01 WS-ObstacleStatus PIC XX.
+        01 WS-ObstacleLine PIC X(80).
+        01 WS-ObstacleField PIC X(3).
+        01 WS-ObstacleNum PIC 999.
+        01 WS-OutboxStatus PIC XX.
+        01 WS-OutboxLine PIC X(80).
         01 Board.
             02 DrawFlag    PIC 9   VALUE 0.
                 88 Draw            VALUE 1.
@@ -36,30 +159,551 @@
             02 BoardJ      PIC 999 VALUE 1.
             02 BoardWidth  PIC 999 VALUE 50.
             02 BoardHeight PIC 999 VALUE 20.
-            
+
+        01 BoardOccupancy.
+            02 BoardOccRow OCCURS 999 TIMES INDEXED BY OccI.
+                03 BoardOccCell PIC 9 OCCURS 999 TIMES INDEXED BY OccJ.
         01 I PIC 999.
         01 J PIC 999.
+        01 WS-Key PIC X VALUE SPACE.
+        01 CmdRawMode    PIC X(32) VALUE
+            "stty -echo -icanon min 0 time 0".
+        01 CmdCookedMode PIC X(16) VALUE "stty echo icanon".
         PROCEDURE DIVISION.
 
         GameLoop.
+            MOVE ZEROS TO BoardOccupancy.
+            PERFORM ReadConfig.
+            PERFORM ReadObstacles.
+            IF InteractiveMode THEN
+                PERFORM SpeedMenu
+            END-IF.
             CALL "ComputeMillis" USING GameStart.
+            MOVE GameStart TO WS-GameStartAbs.
             DISPLAY X"1b" "[2J"
-            MOVE 25 TO SnakeCoordsX(1).
-            MOVE 10 TO SnakeCoordsY(1).
+            COMPUTE SnakeCoordsX(1) = BoardWidth / 2.
+            COMPUTE SnakeCoordsY(1) = BoardHeight / 2.
+            IF TwoPlayerMode THEN
+                COMPUTE SnakeCoordsX(1) = BoardWidth / 3
+                COMPUTE Snake2CoordsX(1) = (BoardWidth * 2) / 3
+                COMPUTE Snake2CoordsY(1) = BoardHeight / 2
+            END-IF.
             SET GameNotOver TO True.
+            COMPUTE WS-RandomSeed = FUNCTION MOD(GameStart, 32749).
+            COMPUTE WS-RandomDummy = FUNCTION RANDOM(WS-RandomSeed).
+            IF BatchMode THEN
+                PERFORM LoadCheckpoint
+                IF CkptResumed THEN
+                    PERFORM ResumeFromCheckpoint
+                END-IF
+            END-IF.
+            PERFORM MarkInitialSnakeOccupancy.
+            PERFORM ComputeOccupiedCells.
+            IF WS-OccupiedCells >= BoardWidth * BoardHeight THEN
+                SET GameOver TO True
+            ELSE
+                PERFORM PlaceFood
+            END-IF.
+            PERFORM OpenReplayLog.
+            IF InteractiveMode THEN
+                CALL "SYSTEM" USING CmdRawMode
+            END-IF.
             DISPLAY "Start".
             PERFORM DrawBoard.
 
             PERFORM UNTIL GameOver
                 PERFORM CheckDrawCycle
                 PERFORM MoveSnake
+                IF TwoPlayerMode THEN
+                    PERFORM MoveSnake2
+                END-IF
                 DISPLAY X"1b" "[" BoardHeight "A"
                 DISPLAY X"1b" "[" BoardWidth "D"
                 PERFORM DrawBoard
                 PERFORM BoundsCheck
+                IF TwoPlayerMode THEN
+                    PERFORM BoundsCheck2
+                END-IF
+                IF BatchMode AND Draw THEN
+                    PERFORM SaveCheckpoint
+                END-IF
+            END-PERFORM.
+
+            IF InteractiveMode THEN
+                CALL "SYSTEM" USING CmdCookedMode
+            END-IF.
+            PERFORM CloseReplayLog.
+            IF BatchMode THEN
+                PERFORM ClearCheckpoint
+            END-IF.
+            DISPLAY " ".
+            IF TwoPlayerMode THEN
+                DISPLAY "Game Over. P1 length " SnakeSize
+                 " score " Score "   P2 length " Snake2Size
+                 " score " Score2
+            ELSE
+                DISPLAY "Game Over, length " SnakeSize
+            END-IF.
+            CALL "ComputeMillis" USING GameClock.
+            COMPUTE WS-NewDuration = GameClock - WS-GameStartAbs.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-NewDate.
+            IF NOT TwoPlayerMode THEN
+                PERFORM LoadHiScores
+                PERFORM CheckHiScoreQualifies
+                IF Qualifies THEN
+                    IF InteractiveMode THEN
+                        DISPLAY "New high score! Enter initials: "
+                            WITH NO ADVANCING
+                        ACCEPT WS-Initials
+                    ELSE
+                        MOVE "BAT" TO WS-Initials
+                    END-IF
+                    PERFORM SaveHiScores
+                    IF HSE-Initials(1) = WS-Initials
+                     AND HSE-Length(1) = SnakeSize
+                     AND HSE-Duration(1) = WS-NewDuration
+                     AND HSE-Date(1) = WS-NewDate THEN
+                        PERFORM WriteOutboxNotification
+                    END-IF
+                END-IF
+            END-IF.
+            STOP RUN.
+
+        LoadHiScores.
+            MOVE 0 TO HiScoreCount.
+            OPEN INPUT HiScoreFile.
+            IF WS-HiScoreStatus = "00" THEN
+                PERFORM UNTIL WS-HiScoreStatus NOT = "00"
+                    READ HiScoreFile NEXT RECORD
+                        AT END
+                            MOVE "10" TO WS-HiScoreStatus
+                        NOT AT END
+                            ADD 1 TO HiScoreCount
+                            MOVE HS-Initials TO
+                             HSE-Initials(HiScoreCount)
+                            MOVE HS-Length TO
+                             HSE-Length(HiScoreCount)
+                            MOVE HS-Duration TO
+                             HSE-Duration(HiScoreCount)
+                            MOVE HS-Date TO
+                             HSE-Date(HiScoreCount)
+                    END-READ
+                END-PERFORM
+                CLOSE HiScoreFile
+            END-IF.
+
+        CheckHiScoreQualifies.
+            IF HiScoreCount < 10 THEN
+                SET Qualifies TO True
+            ELSE
+                SET DoesNotQualify TO True
+                PERFORM VARYING HSI2 FROM 1 BY 1 UNTIL
+                 HSI2 > HiScoreCount
+                    IF SnakeSize > HSE-Length(HSI2)
+                        SET Qualifies TO True
+                    END-IF
+                END-PERFORM
+            END-IF.
+
+        SaveHiScores.
+            ADD 1 TO HiScoreCount.
+            MOVE WS-Initials TO HSE-Initials(HiScoreCount).
+            MOVE SnakeSize TO HSE-Length(HiScoreCount).
+            MOVE WS-NewDuration TO HSE-Duration(HiScoreCount).
+            MOVE WS-NewDate TO HSE-Date(HiScoreCount).
+            PERFORM SortHiScores.
+            IF HiScoreCount > 10 THEN
+                MOVE 10 TO HiScoreCount
+            END-IF.
+            PERFORM RewriteHiScoreFile.
+
+        SortHiScores.
+            PERFORM VARYING HSI2 FROM 1 BY 1 UNTIL HSI2 >= HiScoreCount
+                PERFORM VARYING HSI3 FROM 1 BY 1 UNTIL
+                 HSI3 > HiScoreCount - HSI2
+                    IF HSE-Length(HSI3) < HSE-Length(HSI3 + 1) THEN
+                        MOVE HiScoreEntry(HSI3) TO WS-SwapEntry
+                        MOVE HiScoreEntry(HSI3 + 1) TO
+                         HiScoreEntry(HSI3)
+                        MOVE WS-SwapEntry TO HiScoreEntry(HSI3 + 1)
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+
+        WriteOutboxNotification.
+            OPEN EXTEND OutboxFile.
+            MOVE SPACES TO WS-OutboxLine.
+            STRING "NEW #1 HIGH SCORE " WS-Initials
+             " LENGTH=" SnakeSize
+             " DATE=" WS-NewDate
+             DELIMITED BY SIZE INTO WS-OutboxLine.
+            WRITE OutboxRecord FROM WS-OutboxLine.
+            CLOSE OutboxFile.
+
+        RewriteHiScoreFile.
+            OPEN OUTPUT HiScoreFile.
+            PERFORM VARYING HSI2 FROM 1 BY 1 UNTIL HSI2 > HiScoreCount
+                MOVE HSI2 TO HS-Rank
+                MOVE HSE-Initials(HSI2) TO HS-Initials
+                MOVE HSE-Length(HSI2) TO HS-Length
+                MOVE HSE-Duration(HSI2) TO HS-Duration
+                MOVE HSE-Date(HSI2) TO HS-Date
+                WRITE HiScoreRecord
+            END-PERFORM.
+            CLOSE HiScoreFile.
+
+        ReadConfig.
+            ACCEPT WS-Parm FROM COMMAND-LINE.
+            IF WS-Parm NOT = SPACES THEN
+                MOVE WS-Parm TO WS-ConfigLine
+                PERFORM CheckConfigPrefixes
+                PERFORM ParseConfigLine
+            ELSE
+                OPEN INPUT ConfigFile
+                IF WS-ConfigStatus = "00" THEN
+                    READ ConfigFile
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            MOVE ConfigRecord TO WS-ConfigLine
+                            PERFORM CheckConfigPrefixes
+                            PERFORM ParseConfigLine
+                    END-READ
+                    CLOSE ConfigFile
+                END-IF
+            END-IF.
+
+        CheckConfigPrefixes.
+            PERFORM CheckBatchPrefix.
+            PERFORM CheckTwoPlayerPrefix.
+            PERFORM CheckBatchPrefix.
+            PERFORM CheckTwoPlayerPrefix.
+
+        CheckBatchPrefix.
+            IF WS-ConfigLine(1:5) = "BATCH" THEN
+                SET BatchMode TO True
+                MOVE WS-ConfigLine(7:74) TO WS-ConfigLine
+            END-IF.
+
+        CheckTwoPlayerPrefix.
+            IF WS-ConfigLine(1:2) = "2P" THEN
+                SET TwoPlayerMode TO True
+                MOVE WS-ConfigLine(4:77) TO WS-ConfigLine
+            END-IF.
+
+        ParseConfigLine.
+            MOVE WS-ConfigLine(1:3) TO WS-DimField.
+            IF WS-DimField IS NUMERIC THEN
+                MOVE WS-DimField TO WS-DimNum
+                IF WS-DimNum >= 3 THEN
+                    MOVE WS-DimNum TO BoardWidth
+                END-IF
+            END-IF.
+            MOVE WS-ConfigLine(5:3) TO WS-DimField.
+            IF WS-DimField IS NUMERIC THEN
+                MOVE WS-DimField TO WS-DimNum
+                IF WS-DimNum >= 3 THEN
+                    MOVE WS-DimNum TO BoardHeight
+                END-IF
+            END-IF.
+            MOVE WS-ConfigLine(9:3) TO WS-DimField.
+            IF WS-DimField IS NUMERIC THEN
+                MOVE WS-DimField TO WS-DimNum
+                IF WS-DimNum >= 1 THEN
+                    MOVE WS-DimNum TO SpeedDivisor
+                END-IF
+            END-IF.
+
+        ReadObstacles.
+            MOVE 0 TO ObstacleCount.
+            OPEN INPUT ObstacleFile.
+            IF WS-ObstacleStatus = "00" THEN
+                PERFORM UNTIL WS-ObstacleStatus NOT = "00"
+                 OR ObstacleCount >= 200
+                    READ ObstacleFile NEXT RECORD
+                        AT END
+                            MOVE "10" TO WS-ObstacleStatus
+                        NOT AT END
+                            MOVE ObstacleRecord TO WS-ObstacleLine
+                            PERFORM ParseObstacleLine
+                    END-READ
+                END-PERFORM
+                CLOSE ObstacleFile
+            END-IF.
+
+        ParseObstacleLine.
+            MOVE WS-ObstacleLine(1:3) TO WS-ObstacleField.
+            IF WS-ObstacleField IS NUMERIC THEN
+                MOVE WS-ObstacleField TO WS-ObstacleNum
+                IF WS-ObstacleNum >= 1 AND WS-ObstacleNum <= BoardWidth
+                 THEN
+                    MOVE WS-ObstacleLine(5:3) TO WS-ObstacleField
+                    IF WS-ObstacleField IS NUMERIC THEN
+                        MOVE WS-ObstacleField TO WS-ObstacleNum
+                        IF WS-ObstacleNum >= 1
+                         AND WS-ObstacleNum <= BoardHeight
+                         THEN
+                            ADD 1 TO ObstacleCount
+                            MOVE WS-ObstacleLine(1:3) TO
+                             ObstacleCoordsX(ObstacleCount)
+                            MOVE WS-ObstacleLine(5:3) TO
+                             ObstacleCoordsY(ObstacleCount)
+                            MOVE 2 TO
+                             BoardOccCell(ObstacleCoordsY(ObstacleCount)
+                             ObstacleCoordsX(ObstacleCount))
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+        LoadCheckpoint.
+            SET CkptNotResumed TO True.
+            OPEN INPUT CheckpointFile.
+            IF WS-CheckpointStatus = "00" THEN
+                READ CheckpointFile
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CheckpointRecord TO WS-CkptLine
+                        PERFORM ParseCheckpointLine
+                        SET CkptResumed TO True
+                END-READ
+                CLOSE CheckpointFile
+            END-IF.
+
+        ParseCheckpointLine.
+            MOVE WS-CkptLine(7:2) TO WS-CkptCycle.
+            MOVE WS-CkptLine(15:3) TO WS-CkptSize.
+            MOVE WS-CkptLine(25:5) TO WS-CkptScore.
+
+        ResumeFromCheckpoint.
+            MOVE WS-CkptScore TO Score.
+            MOVE WS-CkptCycle TO GameCycle.
+            MOVE WS-CkptSize TO SnakeSize.
+            IF SnakeSize > BoardWidth THEN
+                MOVE BoardWidth TO SnakeSize
+            END-IF.
+            IF SnakeSize < 1 THEN
+                MOVE 1 TO SnakeSize
+            END-IF.
+            PERFORM VARYING SnakeCoordsI FROM 1 BY 1 UNTIL
+             SnakeCoordsI > SnakeSize
+                COMPUTE SnakeCoordsX(SnakeCoordsI) =
+                 (BoardWidth / 2) - SnakeSize + SnakeCoordsI
+                COMPUTE SnakeCoordsY(SnakeCoordsI) = BoardHeight / 2
+            END-PERFORM.
+            IF SnakeCoordsX(1) < 1 THEN
+                PERFORM VARYING SnakeCoordsI FROM 1 BY 1 UNTIL
+                 SnakeCoordsI > SnakeSize
+                    MOVE SnakeCoordsI TO SnakeCoordsX(SnakeCoordsI)
+                END-PERFORM
+            END-IF.
+            COMPUTE GameStart = GameStart - (GameCycle * SpeedDivisor).
+
+        MarkInitialSnakeOccupancy.
+            PERFORM VARYING SnakeCoordsI FROM 1 BY 1 UNTIL
+             SnakeCoordsI > SnakeSize
+                MOVE 1 TO
+                 BoardOccCell(SnakeCoordsY(SnakeCoordsI)
+                 SnakeCoordsX(SnakeCoordsI))
             END-PERFORM.
-            
-            EXIT PROGRAM.
+            IF TwoPlayerMode THEN
+                PERFORM VARYING Snake2CoordsI FROM 1 BY 1 UNTIL
+                 Snake2CoordsI > Snake2Size
+                    MOVE 3 TO
+                     BoardOccCell(Snake2CoordsY(Snake2CoordsI)
+                     Snake2CoordsX(Snake2CoordsI))
+                END-PERFORM
+            END-IF.
+
+        SaveCheckpoint.
+            MOVE SPACES TO WS-CkptLine.
+            STRING "CYCLE=" GameCycle
+             " SIZE=" SnakeSize
+             " SCORE=" Score
+             DELIMITED BY SIZE INTO WS-CkptLine.
+            OPEN OUTPUT CheckpointFile.
+            WRITE CheckpointRecord FROM WS-CkptLine.
+            CLOSE CheckpointFile.
+
+        ClearCheckpoint.
+            OPEN OUTPUT CheckpointFile.
+            CLOSE CheckpointFile.
+
+        OpenReplayLog.
+            OPEN EXTEND ReplayLogFile.
+            MOVE SPACES TO WS-LogLine.
+            STRING "=== SESSION START " GameStart " ===" DELIMITED BY
+             SIZE INTO WS-LogLine.
+            WRITE ReplayLogRecord FROM WS-LogLine.
+
+        CloseReplayLog.
+            CLOSE ReplayLogFile.
+
+        WriteReplayLog.
+            MOVE SPACES TO WS-LogLine.
+            STRING "CLOCK=" GameClock
+             " DIR=" SnakeDirection
+             " HEADX=" SnakeCoordsX(SnakeSize)
+             " HEADY=" SnakeCoordsY(SnakeSize)
+             " CYCLE=" GameCycle
+             DELIMITED BY SIZE INTO WS-LogLine.
+            WRITE ReplayLogRecord FROM WS-LogLine.
+
+        WriteReplayLog2.
+            MOVE SPACES TO WS-LogLine.
+            STRING "CLOCK=" GameClock
+             " P2-DIR=" Snake2Direction
+             " P2-HEADX=" Snake2CoordsX(Snake2Size)
+             " P2-HEADY=" Snake2CoordsY(Snake2Size)
+             " CYCLE=" GameCycle
+             DELIMITED BY SIZE INTO WS-LogLine.
+            WRITE ReplayLogRecord FROM WS-LogLine.
+
+        SpeedMenu.
+            DISPLAY "Select speed - (S)low (M)edium (F)ast, "
+                WITH NO ADVANCING
+            DISPLAY "Enter=keep current: " WITH NO ADVANCING.
+            ACCEPT WS-SpeedChoice.
+            EVALUATE WS-SpeedChoice
+                WHEN "S" WHEN "s" MOVE 800 TO SpeedDivisor
+                WHEN "M" WHEN "m" MOVE 500 TO SpeedDivisor
+                WHEN "F" WHEN "f" MOVE 300 TO SpeedDivisor
+                WHEN OTHER CONTINUE
+            END-EVALUATE.
+
+        ReadKey.
+            IF BatchMode THEN
+                PERFORM AutoPilotDirection
+                IF TwoPlayerMode THEN
+                    PERFORM AutoPilotDirection2
+                END-IF
+            ELSE
+                MOVE SPACE TO WS-Key
+                ACCEPT WS-Key
+                    WITH SIZE 1
+                    WITH AUTO
+                END-ACCEPT
+                IF WS-Key = X"1B" THEN
+                    ACCEPT WS-Key WITH SIZE 1 WITH AUTO END-ACCEPT
+                    ACCEPT WS-Key WITH SIZE 1 WITH AUTO END-ACCEPT
+                    IF TwoPlayerMode THEN
+                        EVALUATE WS-Key
+                            WHEN "A" IF NOT Snake2DirDown THEN
+                                         MOVE 'U' TO Snake2Direction
+                                     END-IF
+                            WHEN "B" IF NOT Snake2DirUp THEN
+                                         MOVE 'D' TO Snake2Direction
+                                     END-IF
+                            WHEN "C" IF NOT Snake2DirLeft THEN
+                                         MOVE 'R' TO Snake2Direction
+                                     END-IF
+                            WHEN "D" IF NOT Snake2DirRight THEN
+                                         MOVE 'L' TO Snake2Direction
+                                     END-IF
+                            WHEN OTHER CONTINUE
+                        END-EVALUATE
+                    ELSE
+                        EVALUATE WS-Key
+                            WHEN "A" IF NOT SnakeDirDown THEN
+                                         MOVE 'U' TO SnakeDirection
+                                     END-IF
+                            WHEN "B" IF NOT SnakeDirUp THEN
+                                         MOVE 'D' TO SnakeDirection
+                                     END-IF
+                            WHEN "C" IF NOT SnakeDirLeft THEN
+                                         MOVE 'R' TO SnakeDirection
+                                     END-IF
+                            WHEN "D" IF NOT SnakeDirRight THEN
+                                         MOVE 'L' TO SnakeDirection
+                                     END-IF
+                            WHEN OTHER CONTINUE
+                        END-EVALUATE
+                    END-IF
+                ELSE
+                    EVALUATE WS-Key
+                        WHEN "w" WHEN "W"
+                            IF NOT SnakeDirDown THEN
+                                MOVE 'U' TO SnakeDirection
+                            END-IF
+                        WHEN "a" WHEN "A"
+                            IF NOT SnakeDirRight THEN
+                                MOVE 'L' TO SnakeDirection
+                            END-IF
+                        WHEN "s" WHEN "S"
+                            IF NOT SnakeDirUp THEN
+                                MOVE 'D' TO SnakeDirection
+                            END-IF
+                        WHEN "d" WHEN "D"
+                            IF NOT SnakeDirLeft THEN
+                                MOVE 'R' TO SnakeDirection
+                            END-IF
+                        WHEN "p" WHEN "P" PERFORM TogglePause
+                        WHEN OTHER CONTINUE
+                    END-EVALUATE
+                END-IF
+            END-IF.
+
+        TogglePause.
+            IF Paused THEN
+                SET NotPaused TO True
+                CALL "ComputeMillis" USING GameStart
+                MOVE 0 TO GameCycle
+            ELSE
+                SET Paused TO True
+            END-IF.
+
+        AutoPilotDirection.
+            COMPUTE WS-AutoRoll =
+             FUNCTION MOD(FUNCTION RANDOM * 10000, 5).
+            IF WS-AutoRoll = 0 THEN
+                COMPUTE WS-AutoPick =
+                 FUNCTION MOD(FUNCTION RANDOM * 10000, 4)
+                EVALUATE WS-AutoPick
+                    WHEN 0
+                        IF NOT SnakeDirDown THEN
+                            MOVE 'U' TO SnakeDirection
+                        END-IF
+                    WHEN 1
+                        IF NOT SnakeDirUp THEN
+                            MOVE 'D' TO SnakeDirection
+                        END-IF
+                    WHEN 2
+                        IF NOT SnakeDirLeft THEN
+                            MOVE 'R' TO SnakeDirection
+                        END-IF
+                    WHEN 3
+                        IF NOT SnakeDirRight THEN
+                            MOVE 'L' TO SnakeDirection
+                        END-IF
+                END-EVALUATE
+            END-IF.
+
+        AutoPilotDirection2.
+            COMPUTE WS-AutoRoll =
+             FUNCTION MOD(FUNCTION RANDOM * 10000, 5).
+            IF WS-AutoRoll = 0 THEN
+                COMPUTE WS-AutoPick =
+                 FUNCTION MOD(FUNCTION RANDOM * 10000, 4)
+                EVALUATE WS-AutoPick
+                    WHEN 0
+                        IF NOT Snake2DirDown THEN
+                            MOVE 'U' TO Snake2Direction
+                        END-IF
+                    WHEN 1
+                        IF NOT Snake2DirUp THEN
+                            MOVE 'D' TO Snake2Direction
+                        END-IF
+                    WHEN 2
+                        IF NOT Snake2DirLeft THEN
+                            MOVE 'R' TO Snake2Direction
+                        END-IF
+                    WHEN 3
+                        IF NOT Snake2DirRight THEN
+                            MOVE 'L' TO Snake2Direction
+                        END-IF
+                END-EVALUATE
+            END-IF.
 
         DrawBoard.
             IF Draw THEN
@@ -67,65 +711,283 @@
                  BoardI > BoardHeight
                     PERFORM VARYING BoardJ FROM 1 BY 1 UNTIL
                      BoardJ > BoardWidth
-                        PERFORM CheckSnakeOnField
-                        IF SnakeOnField THEN
-                            DISPLAY "#" WITH NO ADVANCING
-                        ELSE
-                            DISPLAY "." WITH NO ADVANCING
-                        END-IF
+                        EVALUATE BoardOccCell(BoardI BoardJ)
+                            WHEN 1
+                                DISPLAY "#" WITH NO ADVANCING
+                            WHEN 2
+                                DISPLAY "%" WITH NO ADVANCING
+                            WHEN 3
+                                DISPLAY "@" WITH NO ADVANCING
+                            WHEN OTHER
+                                IF BoardJ = FoodCoordsX
+                                 AND BoardI = FoodCoordsY THEN
+                                    DISPLAY "*" WITH NO ADVANCING
+                                ELSE
+                                    DISPLAY "." WITH NO ADVANCING
+                                END-IF
+                        END-EVALUATE
                     END-PERFORM
                     DISPLAY " "
                 END-PERFORM
-            END-IF.
-            
-        CheckDrawCycle.
-            CALL "ComputeMillis" USING GameClock.
-            SET DontDraw TO True.
-            COMPUTE GameClockDiff = (GameClock - GameStart) / 500.
-            IF GameClockDiff > GameCycle THEN
-                IF GameClockDiff > 99 THEN
-                    CALL "ComputeMillis" USING GameStart
-                    MOVE 0 TO GameCycle
+                IF TwoPlayerMode THEN
+                    DISPLAY "P1 Score: " Score "  Length: " SnakeSize
+                     "   P2 Score: " Score2 "  Length: " Snake2Size
                 ELSE
-                    MOVE GameClockDiff TO GameCycle
+                    DISPLAY "Score: " Score "   Length: " SnakeSize
                 END-IF
-                SET Draw TO True
             END-IF.
 
-        CheckSnakeOnField.
-            SET SnakeNotOnField TO True.
+        ComputeOccupiedCells.
+            COMPUTE WS-OccupiedCells = SnakeSize + ObstacleCount.
+            IF TwoPlayerMode THEN
+                ADD Snake2Size TO WS-OccupiedCells
+            END-IF.
+
+        PlaceFood.
+            PERFORM WITH TEST AFTER UNTIL FoodNotOnSnake
+                COMPUTE FoodCoordsX =
+                 FUNCTION MOD(FUNCTION RANDOM * 9973, BoardWidth) + 1
+                COMPUTE FoodCoordsY =
+                 FUNCTION MOD(FUNCTION RANDOM * 7919, BoardHeight) + 1
+                PERFORM CheckFoodOnSnake
+            END-PERFORM.
+
+        CheckFoodOnSnake.
+            SET FoodNotOnSnake TO True.
             PERFORM VARYING SnakeCoordsI FROM 1 BY 1 UNTIL
              SnakeCoordsI > SnakeSize
-                IF SnakeCoordsX(SnakeCoordsI) = BoardJ
-                 AND SnakeCoordsY(SnakeCoordsI) = BoardI
-                    SET SnakeOnField TO True
+                IF SnakeCoordsX(SnakeCoordsI) = FoodCoordsX
+                 AND SnakeCoordsY(SnakeCoordsI) = FoodCoordsY
+                    SET FoodOnSnake TO True
+                END-IF
+            END-PERFORM.
+            PERFORM VARYING ObstacleI FROM 1 BY 1 UNTIL
+             ObstacleI > ObstacleCount
+                IF ObstacleCoordsX(ObstacleI) = FoodCoordsX
+                 AND ObstacleCoordsY(ObstacleI) = FoodCoordsY
+                    SET FoodOnSnake TO True
                 END-IF
             END-PERFORM.
+            IF TwoPlayerMode THEN
+                PERFORM VARYING Snake2CoordsI FROM 1 BY 1 UNTIL
+                 Snake2CoordsI > Snake2Size
+                    IF Snake2CoordsX(Snake2CoordsI) = FoodCoordsX
+                     AND Snake2CoordsY(Snake2CoordsI) = FoodCoordsY
+                        SET FoodOnSnake TO True
+                    END-IF
+                END-PERFORM
+            END-IF.
+
+        CheckDrawCycle.
+            PERFORM ReadKey.
+            SET DontDraw TO True.
+            IF NotPaused THEN
+                CALL "ComputeMillis" USING GameClock
+                COMPUTE GameClockDiff = (GameClock - GameStart) /
+                 SpeedDivisor
+                IF GameClockDiff > GameCycle THEN
+                    IF GameClockDiff > 99 THEN
+                        CALL "ComputeMillis" USING GameStart
+                        MOVE 0 TO GameCycle
+                    ELSE
+                        MOVE GameClockDiff TO GameCycle
+                    END-IF
+                    SET Draw TO True
+                END-IF
+            END-IF.
 
         MoveSnake.
             IF Draw THEN
-                PERFORM VARYING SnakeCoordsI FROM SnakeSize BY -1 UNTIL
-                 SnakeCoordsI = 0
-                    MOVE SnakeCoordsI TO I
-                    MOVE SnakeCoordsI TO J
-                    ADD 1 TO J
-                
-                    MOVE SnakeCoords(I) TO SnakeCoords(J)
-                END-PERFORM
-                IF SnakeDirUp THEN
-                    SUBTRACT 1 FROM SnakeCoordsY(SnakeSize)
-                ELSE IF SnakeDirLeft THEN
-                    SUBTRACT 1 FROM SnakeCoordsX(SnakeSize)
-                ELSE IF SnakeDirDown THEN
-                    ADD 1 TO SnakeCoordsY(SnakeSize)
-                ELSE IF SnakeDirRight THEN
-                    ADD 1 TO SnakeCoordsX(SnakeSize)
-                ELSE
-                    DISPLAY "ERROR: Expected direction got '"
-                     SnakeDirection "'"
-                    STOP RUN
-                END-IF END-IF END-IF END-IF
+                PERFORM DetermineNextHead
+                MOVE SnakeCoordsX(1) TO WS-OldTailX
+                MOVE SnakeCoordsY(1) TO WS-OldTailY
+                MOVE SnakeSize TO WS-PrevSnakeSize
+                IF NextHeadX = FoodCoordsX AND NextHeadY = FoodCoordsY
+                 AND SnakeSize < 400 THEN
+                    ADD 1 TO SnakeSize
+                    ADD 1 TO Score
+                    PERFORM ComputeOccupiedCells
+                    IF WS-OccupiedCells >= BoardWidth * BoardHeight THEN
+                        SET GameOver TO True
+                    ELSE
+                        PERFORM PlaceFood
+                    END-IF
+                END-IF
+                IF SnakeSize = WS-PrevSnakeSize THEN
+                    PERFORM VARYING SnakeCoordsI FROM 1 BY 1 UNTIL
+                     SnakeCoordsI >= SnakeSize
+                        MOVE SnakeCoordsI TO I
+                        MOVE SnakeCoordsI TO J
+                        ADD 1 TO J
+
+                        MOVE SnakeCoords(J) TO SnakeCoords(I)
+                    END-PERFORM
+                END-IF
+                MOVE NextHeadX TO SnakeCoordsX(SnakeSize)
+                MOVE NextHeadY TO SnakeCoordsY(SnakeSize)
+                PERFORM UpdateSnakeOccupancy
+                PERFORM WriteReplayLog
             END-IF.
-            
+
+        UpdateSnakeOccupancy.
+            IF SnakeSize = WS-PrevSnakeSize
+             AND WS-OldTailY >= 1 AND WS-OldTailY <= BoardHeight
+             AND WS-OldTailX >= 1 AND WS-OldTailX <= BoardWidth THEN
+                MOVE 0 TO BoardOccCell(WS-OldTailY WS-OldTailX)
+            END-IF.
+            IF SnakeCoordsY(SnakeSize) >= 1
+             AND SnakeCoordsY(SnakeSize) <= BoardHeight
+             AND SnakeCoordsX(SnakeSize) >= 1
+             AND SnakeCoordsX(SnakeSize) <= BoardWidth THEN
+                MOVE 1 TO
+                 BoardOccCell(SnakeCoordsY(SnakeSize)
+                 SnakeCoordsX(SnakeSize))
+            END-IF.
+
+        DetermineNextHead.
+            MOVE SnakeCoordsX(SnakeSize) TO NextHeadX.
+            MOVE SnakeCoordsY(SnakeSize) TO NextHeadY.
+            IF SnakeDirUp THEN
+                SUBTRACT 1 FROM NextHeadY
+            ELSE IF SnakeDirLeft THEN
+                SUBTRACT 1 FROM NextHeadX
+            ELSE IF SnakeDirDown THEN
+                ADD 1 TO NextHeadY
+            ELSE IF SnakeDirRight THEN
+                ADD 1 TO NextHeadX
+            END-IF END-IF END-IF END-IF.
+
         BoundsCheck.
-            SET GameNotOver TO True.
+            IF SnakeCoordsX(SnakeSize) < 1
+             OR SnakeCoordsX(SnakeSize) > BoardWidth
+             OR SnakeCoordsY(SnakeSize) < 1
+             OR SnakeCoordsY(SnakeSize) > BoardHeight THEN
+                SET GameOver TO True
+            ELSE
+                PERFORM VARYING SnakeCoordsI FROM 1 BY 1 UNTIL
+                 SnakeCoordsI >= SnakeSize
+                    IF SnakeCoordsX(SnakeCoordsI) =
+                     SnakeCoordsX(SnakeSize)
+                     AND SnakeCoordsY(SnakeCoordsI) =
+                     SnakeCoordsY(SnakeSize)
+                        SET GameOver TO True
+                    END-IF
+                END-PERFORM
+                PERFORM VARYING ObstacleI FROM 1 BY 1 UNTIL
+                 ObstacleI > ObstacleCount
+                    IF ObstacleCoordsX(ObstacleI) =
+                     SnakeCoordsX(SnakeSize)
+                     AND ObstacleCoordsY(ObstacleI) =
+                     SnakeCoordsY(SnakeSize)
+                        SET GameOver TO True
+                    END-IF
+                END-PERFORM
+                IF TwoPlayerMode THEN
+                    PERFORM VARYING Snake2CoordsI FROM 1 BY 1 UNTIL
+                     Snake2CoordsI > Snake2Size
+                        IF Snake2CoordsX(Snake2CoordsI) =
+                         SnakeCoordsX(SnakeSize)
+                         AND Snake2CoordsY(Snake2CoordsI) =
+                         SnakeCoordsY(SnakeSize)
+                            SET GameOver TO True
+                        END-IF
+                    END-PERFORM
+                END-IF
+            END-IF.
+
+        MoveSnake2.
+            IF Draw THEN
+                PERFORM DetermineNextHead2
+                MOVE Snake2CoordsX(1) TO WS-OldTail2X
+                MOVE Snake2CoordsY(1) TO WS-OldTail2Y
+                MOVE Snake2Size TO WS-PrevSnake2Size
+                IF NextHead2X = FoodCoordsX AND NextHead2Y = FoodCoordsY
+                 AND Snake2Size < 400 THEN
+                    ADD 1 TO Snake2Size
+                    ADD 1 TO Score2
+                    PERFORM ComputeOccupiedCells
+                    IF WS-OccupiedCells >= BoardWidth * BoardHeight THEN
+                        SET GameOver TO True
+                    ELSE
+                        PERFORM PlaceFood
+                    END-IF
+                END-IF
+                IF Snake2Size = WS-PrevSnake2Size THEN
+                    PERFORM VARYING Snake2CoordsI FROM 1 BY 1 UNTIL
+                     Snake2CoordsI >= Snake2Size
+                        MOVE Snake2CoordsI TO I
+                        MOVE Snake2CoordsI TO J
+                        ADD 1 TO J
+
+                        MOVE Snake2Coords(J) TO Snake2Coords(I)
+                    END-PERFORM
+                END-IF
+                MOVE NextHead2X TO Snake2CoordsX(Snake2Size)
+                MOVE NextHead2Y TO Snake2CoordsY(Snake2Size)
+                PERFORM UpdateSnakeOccupancy2
+                PERFORM WriteReplayLog2
+            END-IF.
+
+        UpdateSnakeOccupancy2.
+            IF Snake2Size = WS-PrevSnake2Size
+             AND WS-OldTail2Y >= 1 AND WS-OldTail2Y <= BoardHeight
+             AND WS-OldTail2X >= 1 AND WS-OldTail2X <= BoardWidth THEN
+                MOVE 0 TO BoardOccCell(WS-OldTail2Y WS-OldTail2X)
+            END-IF.
+            IF Snake2CoordsY(Snake2Size) >= 1
+             AND Snake2CoordsY(Snake2Size) <= BoardHeight
+             AND Snake2CoordsX(Snake2Size) >= 1
+             AND Snake2CoordsX(Snake2Size) <= BoardWidth THEN
+                MOVE 3 TO
+                 BoardOccCell(Snake2CoordsY(Snake2Size)
+                 Snake2CoordsX(Snake2Size))
+            END-IF.
+
+        DetermineNextHead2.
+            MOVE Snake2CoordsX(Snake2Size) TO NextHead2X.
+            MOVE Snake2CoordsY(Snake2Size) TO NextHead2Y.
+            IF Snake2DirUp THEN
+                SUBTRACT 1 FROM NextHead2Y
+            ELSE IF Snake2DirLeft THEN
+                SUBTRACT 1 FROM NextHead2X
+            ELSE IF Snake2DirDown THEN
+                ADD 1 TO NextHead2Y
+            ELSE IF Snake2DirRight THEN
+                ADD 1 TO NextHead2X
+            END-IF END-IF END-IF END-IF.
+
+        BoundsCheck2.
+            IF Snake2CoordsX(Snake2Size) < 1
+             OR Snake2CoordsX(Snake2Size) > BoardWidth
+             OR Snake2CoordsY(Snake2Size) < 1
+             OR Snake2CoordsY(Snake2Size) > BoardHeight THEN
+                SET GameOver TO True
+            ELSE
+                PERFORM VARYING Snake2CoordsI FROM 1 BY 1 UNTIL
+                 Snake2CoordsI >= Snake2Size
+                    IF Snake2CoordsX(Snake2CoordsI) =
+                     Snake2CoordsX(Snake2Size)
+                     AND Snake2CoordsY(Snake2CoordsI) =
+                     Snake2CoordsY(Snake2Size)
+                        SET GameOver TO True
+                    END-IF
+                END-PERFORM
+                PERFORM VARYING ObstacleI FROM 1 BY 1 UNTIL
+                 ObstacleI > ObstacleCount
+                    IF ObstacleCoordsX(ObstacleI) =
+                     Snake2CoordsX(Snake2Size)
+                     AND ObstacleCoordsY(ObstacleI) =
+                     Snake2CoordsY(Snake2Size)
+                        SET GameOver TO True
+                    END-IF
+                END-PERFORM
+                PERFORM VARYING SnakeCoordsI FROM 1 BY 1 UNTIL
+                 SnakeCoordsI > SnakeSize
+                    IF SnakeCoordsX(SnakeCoordsI) =
+                     Snake2CoordsX(Snake2Size)
+                     AND SnakeCoordsY(SnakeCoordsI) =
+                     Snake2CoordsY(Snake2Size)
+                        SET GameOver TO True
+                    END-IF
+                END-PERFORM
+            END-IF.
